@@ -1,76 +1,178 @@
 Identification Division.
 Program-id. Class10m.
+Environment Division.
+Input-Output Section.
+File-Control.
+        Select season-results-file
+           assign "SEASON.DAT"
+           organization line sequential.
 Data Division.
 File Section.
+FD season-results-file.
+    01 season-results-record Pic X(80).
+
+Working-Storage Section.
+01 game-results Picture x(80).
+01 results-code Pic X.
+		88 done-normalizing value "W".
+01 restart-detected-flag Pic X Value "N".
+		88 restart-was-detected value "Y".
+01 active-file-name Pic X(80).
+01 season-file-switch Pic X Value "N".
+		88 season-file-is-open value "Y".
+
+Procedure Division.
+PERFORM FOREVER
+	Call "Class10s" using game-results, results-code,
+		restart-detected-flag, active-file-name
+
+	IF NOT season-file-is-open THEN
+		PERFORM OPEN-SEASON-RESULTS-FILE
+	END-IF
 
-Working-Storage Section. 
-01 game-results Picture x(80). 
-01 results-code Pic X. 
-		88 done-normalizing value "W". 
-
-Procedure Division. 
-PERFORM FOREVER 
-	Call "Class10s" using game-results, results-code
-	IF done-normalizing then 
-   		EXIT PERFORM 
+	IF done-normalizing then
+   		EXIT PERFORM
+	END-IF
 
-	IF RESULTS-CODE IS "R" THEN DISPLAY "From normalize: " game-results
+	IF RESULTS-CODE = "R" THEN
+		DISPLAY "From normalize: " game-results
+		MOVE game-results TO season-results-record
+		WRITE season-results-record
 
 	END-IF
 
 END-PERFORM.
-Stop run. 
 
+CLOSE season-results-file.
+
+Stop run.
 
------------------------------------------
------------------------------------------
------------------------------------------
+OPEN-SEASON-RESULTS-FILE.
+	*> a restart of the same input file means SEASON.DAT already holds
+	*> the games written by the run that got interrupted -- append to
+	*> them instead of wiping the file out from under that prior run.
+	IF restart-was-detected THEN
+		OPEN EXTEND season-results-file
+	ELSE
+		OPEN OUTPUT season-results-file
+	END-IF.
+	SET season-file-is-open TO TRUE.
+DONE-OPEN-SEASON-RESULTS-FILE.
+
+End Program Class10m.
+
+*>-----------------------------------------
+*>-----------------------------------------
+*>-----------------------------------------
 
 
 Identification Division. 
 Program-id. Class10s. 
-Environment Division. 
-Input-Output Section. 
-File-Control. 
-        Select in-file 
+Environment Division.
+Input-Output Section.
+File-Control.
+        Select in-file
            assign file-to-open
-           organization line sequential. 
-Data Division. 
-File Section. 
-FD in-file Global. 
-    01 team-record. 
-        03 record-type-flag PIC X. 
-                88 team-type value "T". 
-                88 game-type value "G". 
-        03 team-name pic X(15). 
-
-    01 game-record. 
+           organization line sequential.
+
+        *> restart checkpoint -- lets a rerun of a big team/game file
+        *> skip the records a prior, aborted run already processed.
+        Select checkpoint-file
+           assign "CLASS10S.CKP"
+           organization line sequential
+           file status is checkpoint-file-status.
+Data Division.
+File Section.
+FD in-file Global.
+    01 team-record.
+        03 record-type-flag PIC X.
+                88 team-type value "T".
+                88 game-type value "G".
+                88 trailer-type value "C".
+        03 team-name pic X(15).
+
+    01 game-record.
         03 PIC X. *> intentional?
-        03 home-score PIC 99. 
-        03 opponent-score PIC 99. 
-        03 opponent PIC X(15). 
-
-Working-Storage Section. 
-01 file-to-open Pic X(80) Global. 
-01 records-read Pic S999 VALUE 0 Global. 
+        03 home-score PIC 99.
+        03 opponent-score PIC 99.
+        03 opponent PIC X(15).
+
+    01 trailer-record.
+        03 PIC X.
+        03 expected-record-count PIC 9(5).
+
+FD checkpoint-file Global.
+    01 checkpoint-record.
+        03 ckpt-file-name PIC X(80).
+        03 ckpt-total-read PIC 9(5).
+        03 ckpt-games-read PIC S999.
+
+Working-Storage Section.
+01 file-to-open Pic X(80) Global.
+01 records-read Pic S999 VALUE 0 Global.
+01 total-records-read Pic 9(5) VALUE 0 Global.
+01 saved-expected-count Pic 9(5) VALUE 0 Global.
+01 checkpoint-file-status Pic XX Global.
+01 checkpoint-skip-count Pic 9(5) VALUE 0 Global.
 01 saved-team-name PIC X(15).
 01 saved-home-score PIC 99.
 01 saved-away-score PIC 99.
 
-Linkage Section. 
-01 return-record Pic X(80). 
-01 done-flag Pic X. 
-
-Procedure Division 
-    Using return-record, done-flag.
+*> Team table -- resolves both the home team and the opponent named
+*> on a game-record to a full team entry, keyed by team-name, so a
+*> team's own running totals can be found no matter which team's
+*> block of the input file they were reported under.
+01 team-table Global.
+    05 team-entry occurs 25 times indexed by team-idx.
+        10 tt-team-name pic X(15).
+        10 tt-games-played pic 9(3) value 0.
+        10 tt-points-for pic 9(5) value 0.
+        10 tt-points-against pic 9(5) value 0.
+01 team-count pic 9(3) value 0 Global.
+01 home-team-index pic 9(3).
+01 opponent-team-index pic 9(3).
+01 lookup-team-name pic X(15).
+01 lookup-team-index pic 9(3).
+01 team-found-switch pic X value "N".
+    88 team-was-found value "Y".
+    88 team-was-not-found value "N".
+
+Linkage Section.
+01 return-record Pic X(80).
+01 done-flag Pic X.
+01 restart-detected-flag Pic X.
+    88 restart-was-detected value "Y".
+01 active-file-name Pic X(80).
+
+Procedure Division
+    Using return-record, done-flag, restart-detected-flag, active-file-name.
 
     IF records-read = 0 THEN
 
         DISPLAY "What is the name of the file to open and store?"
         ACCEPT file-to-open
+        MOVE file-to-open TO active-file-name
 
         CALL "openfile"
 
+        MOVE "N" TO restart-detected-flag
+        IF checkpoint-skip-count > 0 THEN
+            MOVE "Y" TO restart-detected-flag
+            DISPLAY "Restarting: skipping " checkpoint-skip-count
+                " previously processed records"
+            PERFORM SKIP-ONE-RECORD checkpoint-skip-count TIMES
+            MOVE 0 TO checkpoint-skip-count
+        END-IF
+
+    ELSE
+        *> the caller has already looped back after receiving (and,
+        *> going by its own read-process-loop-back shape, persisting)
+        *> the last game handed back, so it is now safe to durably
+        *> record that game as processed. Checkpointing any earlier --
+        *> e.g. right when the record was built, before the caller ever
+        *> saw it -- risks persisting a game the caller never actually
+        *> got to write, which is silently lost for good on a restart.
+        PERFORM WRITE-CHECKPOINT
     END-IF.
 
     PERFORM FOREVER
@@ -92,17 +194,113 @@ Stop Run.
 
 FLAG-CHECK.
     IF record-type-flag = "T" THEN
-        MOVE team-name TO saved-team-name 
+        ADD 1 TO total-records-read
+        MOVE team-name TO saved-team-name
+
+        MOVE team-name TO lookup-team-name
+        PERFORM LOOKUP-OR-ADD-TEAM
+        MOVE lookup-team-index TO home-team-index
     END-IF
 
     IF record-type-flag = "G" THEN
+        ADD 1 TO total-records-read
     	MOVE home-score TO saved-home-score
     	MOVE opponent-score TO saved-away-score
 
+        MOVE opponent TO lookup-team-name
+        PERFORM LOOKUP-OR-ADD-TEAM
+        MOVE lookup-team-index TO opponent-team-index
+
+        ADD 1 TO tt-games-played (home-team-index)
+        ADD saved-home-score TO tt-points-for (home-team-index)
+        ADD saved-away-score TO tt-points-against (home-team-index)
+
+        ADD 1 TO tt-games-played (opponent-team-index)
+        ADD saved-away-score TO tt-points-for (opponent-team-index)
+        ADD saved-home-score TO tt-points-against (opponent-team-index)
+
+        ADD 1 TO records-read
         PERFORM STR-CREATION
+    END-IF
+
+    IF record-type-flag = "C" THEN
+        MOVE expected-record-count TO saved-expected-count
     END-IF.
 DONE-FLAG-CHECK.
 
+LOOKUP-OR-ADD-TEAM.
+*> resolves lookup-team-name to lookup-team-index, adding a new
+*> team entry the first time a given name is seen (whether it
+*> first shows up as a team-record or as another team's opponent).
+    SET team-was-not-found TO TRUE.
+    SET team-idx TO 1.
+
+    SEARCH team-entry
+        AT END CONTINUE
+        WHEN tt-team-name (team-idx) = lookup-team-name
+            SET team-was-found TO TRUE
+    END-SEARCH.
+
+    IF team-was-not-found THEN
+        IF team-count >= 25 THEN
+            DISPLAY "*** ABEND: team-table is full (25 teams) -- cannot "
+                "add " lookup-team-name " -- rerun with a larger table ***"
+            STOP RUN
+        END-IF
+        ADD 1 TO team-count
+        SET team-idx TO team-count
+        MOVE lookup-team-name TO tt-team-name (team-idx)
+    END-IF.
+
+    SET lookup-team-index TO team-idx.
+DONE-LOOKUP-OR-ADD-TEAM.
+
+SKIP-ONE-RECORD.
+*> replays a checkpointed record just far enough to rebuild the
+*> team-table/saved-team-name context -- it must NOT re-emit a
+*> return-record for a game already reported to the caller before
+*> the prior run stopped, so it does not PERFORM STR-CREATION.
+    READ in-file
+        AT END CONTINUE
+
+        NOT AT END
+            IF record-type-flag = "T" THEN
+                MOVE team-name TO saved-team-name
+                MOVE team-name TO lookup-team-name
+                PERFORM LOOKUP-OR-ADD-TEAM
+                MOVE lookup-team-index TO home-team-index
+            END-IF
+
+            IF record-type-flag = "G" THEN
+                MOVE opponent TO lookup-team-name
+                PERFORM LOOKUP-OR-ADD-TEAM
+                MOVE lookup-team-index TO opponent-team-index
+
+                ADD 1 TO tt-games-played (home-team-index)
+                ADD home-score TO tt-points-for (home-team-index)
+                ADD opponent-score TO tt-points-against (home-team-index)
+
+                ADD 1 TO tt-games-played (opponent-team-index)
+                ADD opponent-score TO tt-points-for (opponent-team-index)
+                ADD home-score TO tt-points-against (opponent-team-index)
+            END-IF
+    END-READ.
+DONE-SKIP-ONE-RECORD.
+
+WRITE-CHECKPOINT.
+*> persists how far this run has gotten so a rerun of the same file
+*> after an abend can pick up where it left off, instead of starting
+*> the whole batch window over from record one.
+    OPEN OUTPUT checkpoint-file.
+
+    MOVE file-to-open TO ckpt-file-name.
+    MOVE total-records-read TO ckpt-total-read.
+    MOVE records-read TO ckpt-games-read.
+    WRITE checkpoint-record.
+
+    CLOSE checkpoint-file.
+DONE-WRITE-CHECKPOINT.
+
 STR-CREATION.
 
     STRING 
@@ -122,8 +320,6 @@ STR-CREATION.
 
     MOVE "R" TO done-flag.
 
-    ADD 1 TO records-read.
-
     Goback.
 
     *> use this for debugging -> DISPLAY return-record.
@@ -132,26 +328,328 @@ DONE-STR-CREATION.
 
 *>---------------------------------------
 
-Identification Division. 
-Program-id. openfile. 
-Data Division. 
-Working-storage Section. 
+Identification Division.
+Program-id. openfile.
+Data Division.
+Working-storage Section.
+
+Procedure Division.
+    OPEN input in-file.
+    MOVE 0 TO checkpoint-skip-count.
+
+    OPEN INPUT checkpoint-file.
+    IF checkpoint-file-status = "00" THEN
+        READ checkpoint-file
+            AT END CONTINUE
+            NOT AT END
+                IF ckpt-file-name = file-to-open THEN
+                    MOVE ckpt-total-read TO checkpoint-skip-count
+                    MOVE ckpt-total-read TO total-records-read
+                    MOVE ckpt-games-read TO records-read
+                END-IF
+        END-READ
+        CLOSE checkpoint-file
+    END-IF.
 
-Procedure Division. 
-OPEN input in-file.
 Goback.
-End Program openfile. 
+End Program openfile.
 
 *>---------------------------------------
 
-Identification Division. 
-Program-id. closefile. 
+Identification Division.
+Program-id. closefile.
 
-Procedure Division. 
+Procedure Division.
     DISPLAY "Total records read: " records-read.
-    CLOSE in-file. 
+
+    IF saved-expected-count > 0 THEN
+        IF saved-expected-count NOT = total-records-read THEN
+            DISPLAY "*** CONTROL TOTAL MISMATCH: trailer expected "
+                saved-expected-count " but " total-records-read
+                " team/game records were read -- check for a truncated"
+                " or corrupted file transfer ***"
+        ELSE
+            DISPLAY "Control total verified: " total-records-read
+                " team/game records read."
+        END-IF
+    END-IF.
+
+    IF team-count > 0 THEN
+        DISPLAY "===== TEAM RUNNING TOTALS ====="
+        PERFORM PRINT-TEAM-TOTALS
+            VARYING team-idx FROM 1 BY 1
+            UNTIL team-idx > team-count
+    END-IF.
+
+    CLOSE in-file.
+
+    *> the file has now been read to AT END, so clear the checkpoint --
+    *> a later run against this same file name should start fresh, not
+    *> skip records on the strength of a completed prior run.
+    OPEN OUTPUT checkpoint-file.
+    MOVE SPACES TO ckpt-file-name.
+    MOVE 0 TO ckpt-total-read.
+    MOVE 0 TO ckpt-games-read.
+    WRITE checkpoint-record.
+    CLOSE checkpoint-file.
 
 Goback.
+
+PRINT-TEAM-TOTALS.
+    DISPLAY tt-team-name (team-idx) " -- games: " tt-games-played (team-idx)
+        "  points for: " tt-points-for (team-idx)
+        "  points against: " tt-points-against (team-idx).
+DONE-PRINT-TEAM-TOTALS.
+
 End Program closefile.
 *>---------------------------------------
-End Program Class10s.
\ No newline at end of file
+End Program Class10s.
+
+*>-----------------------------------------
+*>-----------------------------------------
+*>-----------------------------------------
+
+Identification Division.
+Program-id. Class10r.
+*> Drives Class10s the same way Class10m does, but tallies the
+*> normalized stream into a season standings report per team
+*> instead of just DISPLAYing each line.
+Environment Division.
+Input-Output Section.
+File-Control.
+        *> mirrors Class10s's own CLASS10S.CKP idiom -- this report has
+        *> no output file of its own to append to on a restart, so its
+        *> in-progress standings table gets checkpointed here instead.
+        Select standings-checkpoint-file
+           assign "CLASS10R.CKP"
+           organization line sequential
+           file status is standings-checkpoint-status.
+Data Division.
+File Section.
+FD standings-checkpoint-file.
+    01 standings-checkpoint-record.
+        03 sckpt-file-name pic X(80).
+        03 sckpt-standings-count pic 9(3).
+        03 sckpt-standings-entry occurs 25 times.
+            05 sckpt-team-name pic X(15).
+            05 sckpt-wins pic 9(3).
+            05 sckpt-losses pic 9(3).
+            05 sckpt-points-for pic 9(5).
+            05 sckpt-points-against pic 9(5).
+
+Working-Storage Section.
+01 game-results Picture x(80).
+01 results-code Pic X.
+		88 done-normalizing value "W".
+01 restart-detected-flag Pic X Value "N".
+		88 restart-was-detected value "Y".
+01 active-file-name Pic X(80).
+01 standings-checkpoint-status Pic XX.
+01 standings-loaded-switch Pic X Value "N".
+		88 standings-were-loaded value "Y".
+
+01 standings-table.
+    05 standings-entry occurs 25 times indexed by stnd-idx.
+        10 stnd-team-name pic X(15).
+        10 stnd-wins pic 9(3) value 0.
+        10 stnd-losses pic 9(3) value 0.
+        10 stnd-points-for pic 9(5) value 0.
+        10 stnd-points-against pic 9(5) value 0.
+01 standings-count pic 9(3) value 0.
+
+01 parsed-team-name pic X(15).
+01 parsed-opponent-name pic X(15).
+01 parsed-home-score-x pic X(2).
+01 parsed-away-score-x pic X(15).
+01 parsed-home-score pic 99.
+01 parsed-away-score pic 99.
+
+01 lookup-team-name pic X(15).
+01 lookup-team-index pic 9(3).
+01 home-team-index pic 9(3).
+01 opponent-team-index pic 9(3).
+01 point-differential pic S9(5).
+
+01 found-switch pic X value "N".
+    88 team-found value "Y".
+    88 team-not-found value "N".
+
+Procedure Division.
+    PERFORM FOREVER
+        Call "Class10s" using game-results, results-code,
+            restart-detected-flag, active-file-name
+
+        IF NOT standings-were-loaded THEN
+            PERFORM LOAD-STANDINGS-CHECKPOINT
+            SET standings-were-loaded TO TRUE
+        END-IF
+
+        IF done-normalizing then
+            EXIT PERFORM
+        END-IF
+
+        IF results-code = "R" THEN
+            PERFORM PROCESS-RESULT
+            PERFORM SAVE-STANDINGS-CHECKPOINT
+        END-IF
+
+    END-PERFORM.
+
+    PERFORM PRINT-STANDINGS-REPORT.
+    PERFORM CLEAR-STANDINGS-CHECKPOINT.
+
+    Stop run.
+
+LOAD-STANDINGS-CHECKPOINT.
+*> a restart of the same input file means Class10s already skipped
+*> past games this report tallied before the prior run was
+*> interrupted -- pick their contribution back up from this report's
+*> own checkpoint instead of starting the standings table over empty.
+    IF restart-was-detected THEN
+        OPEN INPUT standings-checkpoint-file
+        IF standings-checkpoint-status = "00" THEN
+            READ standings-checkpoint-file
+                AT END CONTINUE
+                NOT AT END
+                    IF sckpt-file-name = active-file-name THEN
+                        MOVE sckpt-standings-count TO standings-count
+                        PERFORM RESTORE-STANDINGS-ENTRY
+                            VARYING stnd-idx FROM 1 BY 1
+                            UNTIL stnd-idx > standings-count
+                    END-IF
+            END-READ
+            CLOSE standings-checkpoint-file
+        END-IF
+    END-IF.
+DONE-LOAD-STANDINGS-CHECKPOINT.
+
+RESTORE-STANDINGS-ENTRY.
+    MOVE sckpt-team-name (stnd-idx) TO stnd-team-name (stnd-idx).
+    MOVE sckpt-wins (stnd-idx) TO stnd-wins (stnd-idx).
+    MOVE sckpt-losses (stnd-idx) TO stnd-losses (stnd-idx).
+    MOVE sckpt-points-for (stnd-idx) TO stnd-points-for (stnd-idx).
+    MOVE sckpt-points-against (stnd-idx) TO stnd-points-against (stnd-idx).
+DONE-RESTORE-STANDINGS-ENTRY.
+
+SAVE-STANDINGS-CHECKPOINT.
+*> rewritten after every result, the same way Class10s's own
+*> WRITE-CHECKPOINT persists its team-table -- small enough that
+*> rewriting the whole thing each time is cheap.
+    OPEN OUTPUT standings-checkpoint-file.
+
+    MOVE active-file-name TO sckpt-file-name.
+    MOVE standings-count TO sckpt-standings-count.
+    PERFORM SAVE-STANDINGS-ENTRY
+        VARYING stnd-idx FROM 1 BY 1
+        UNTIL stnd-idx > standings-count.
+    WRITE standings-checkpoint-record.
+
+    CLOSE standings-checkpoint-file.
+DONE-SAVE-STANDINGS-CHECKPOINT.
+
+SAVE-STANDINGS-ENTRY.
+    MOVE stnd-team-name (stnd-idx) TO sckpt-team-name (stnd-idx).
+    MOVE stnd-wins (stnd-idx) TO sckpt-wins (stnd-idx).
+    MOVE stnd-losses (stnd-idx) TO sckpt-losses (stnd-idx).
+    MOVE stnd-points-for (stnd-idx) TO sckpt-points-for (stnd-idx).
+    MOVE stnd-points-against (stnd-idx) TO sckpt-points-against (stnd-idx).
+DONE-SAVE-STANDINGS-ENTRY.
+
+CLEAR-STANDINGS-CHECKPOINT.
+*> the report finished cleanly, so a later run against the same file
+*> name should start its standings over fresh rather than replay
+*> this run's checkpoint.
+    OPEN OUTPUT standings-checkpoint-file.
+    MOVE SPACES TO sckpt-file-name.
+    MOVE 0 TO sckpt-standings-count.
+    WRITE standings-checkpoint-record.
+    CLOSE standings-checkpoint-file.
+DONE-CLEAR-STANDINGS-CHECKPOINT.
+
+PROCESS-RESULT.
+    PERFORM PARSE-RESULT.
+
+    MOVE parsed-team-name TO lookup-team-name.
+    PERFORM LOOKUP-OR-ADD-TEAM.
+    MOVE lookup-team-index TO home-team-index.
+
+    MOVE parsed-opponent-name TO lookup-team-name.
+    PERFORM LOOKUP-OR-ADD-TEAM.
+    MOVE lookup-team-index TO opponent-team-index.
+
+    PERFORM UPDATE-STANDINGS.
+DONE-PROCESS-RESULT.
+
+PARSE-RESULT.
+    UNSTRING game-results DELIMITED BY ","
+        INTO parsed-team-name, parsed-opponent-name,
+             parsed-home-score-x, parsed-away-score-x
+    END-UNSTRING.
+
+    MOVE parsed-home-score-x TO parsed-home-score.
+    MOVE parsed-away-score-x(1:2) TO parsed-away-score.
+DONE-PARSE-RESULT.
+
+LOOKUP-OR-ADD-TEAM.
+    SET team-not-found TO TRUE.
+    SET stnd-idx TO 1.
+
+    SEARCH standings-entry
+        AT END CONTINUE
+        WHEN stnd-team-name (stnd-idx) = lookup-team-name
+            SET team-found TO TRUE
+    END-SEARCH.
+
+    IF team-not-found THEN
+        IF standings-count >= 25 THEN
+            DISPLAY "*** ABEND: standings-table is full (25 teams) -- "
+                "cannot add " lookup-team-name " -- rerun with a larger "
+                "table ***"
+            STOP RUN
+        END-IF
+        ADD 1 TO standings-count
+        SET stnd-idx TO standings-count
+        MOVE lookup-team-name TO stnd-team-name (stnd-idx)
+    END-IF.
+
+    SET lookup-team-index TO stnd-idx.
+DONE-LOOKUP-OR-ADD-TEAM.
+
+UPDATE-STANDINGS.
+    ADD parsed-home-score TO stnd-points-for (home-team-index).
+    ADD parsed-away-score TO stnd-points-against (home-team-index).
+
+    ADD parsed-away-score TO stnd-points-for (opponent-team-index).
+    ADD parsed-home-score TO stnd-points-against (opponent-team-index).
+
+    IF parsed-home-score > parsed-away-score THEN
+        ADD 1 TO stnd-wins (home-team-index)
+        ADD 1 TO stnd-losses (opponent-team-index)
+    ELSE
+        IF parsed-home-score < parsed-away-score THEN
+            ADD 1 TO stnd-losses (home-team-index)
+            ADD 1 TO stnd-wins (opponent-team-index)
+        END-IF
+    END-IF.
+DONE-UPDATE-STANDINGS.
+
+PRINT-STANDINGS-REPORT.
+    DISPLAY "===== SEASON STANDINGS =====".
+    DISPLAY "TEAM             W    L      PF      PA    DIFF".
+
+    PERFORM PRINT-ONE-TEAM VARYING stnd-idx FROM 1 BY 1
+        UNTIL stnd-idx > standings-count.
+DONE-PRINT-STANDINGS-REPORT.
+
+PRINT-ONE-TEAM.
+    COMPUTE point-differential =
+        stnd-points-for (stnd-idx) - stnd-points-against (stnd-idx).
+
+    DISPLAY stnd-team-name (stnd-idx) " "
+        stnd-wins (stnd-idx) " " stnd-losses (stnd-idx) " "
+        stnd-points-for (stnd-idx) " " stnd-points-against (stnd-idx) " "
+        point-differential.
+DONE-PRINT-ONE-TEAM.
+
+Stop Run.
+End Program Class10r.
