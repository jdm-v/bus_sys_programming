@@ -1,26 +1,26 @@
-*>Evaluate verb example
-
-Working-storage section. 
-01 command PIC XXXX. 
-
-Procedure Division. 
-         Display "ADD, LIST, CALC, REM, EXIT ? : " with no advancing 
-           Accept command 
-           Evaluate command 
-                when "ADD "   Display "Adding"  
-             				  Perform add-order  
-                when "LIST"   Display "Listing" 
-                              Perform list-all 
-                when "REM"    Display "Removing" 
-                              Perform remove-order 
-                when "EXIT"   Display "Exiting"  
-                              Close order-file 
-                              Stop Run 
-                when other    Display "Invalid command" 
-
-
------------------------
-*>Example ISAM program 
+*>Evaluate verb example -- an early sketch, kept for reference; the
+*>real command loop lives in Class11's EVAL-COMMANDS below.
+*>Working-storage section.
+*>01 command PIC XXXX.
+*>
+*>Procedure Division.
+*>         Display "ADD, LIST, CALC, REM, EXIT ? : " with no advancing
+*>           Accept command
+*>           Evaluate command
+*>                when "ADD "   Display "Adding"
+*>             				  Perform add-order
+*>                when "LIST"   Display "Listing"
+*>                              Perform list-all
+*>                when "REM"    Display "Removing"
+*>                              Perform remove-order
+*>                when "EXIT"   Display "Exiting"
+*>                              Close order-file
+*>                              Stop Run
+*>                when other    Display "Invalid command"
+
+
+*>-----------------------
+*>Example ISAM program
 Identification Division. 
 Program-id. isam-multikey-demo. 
 Environment Division. 
@@ -95,22 +95,35 @@ Procedure Division.
          close roster-file 
         stop run. 
 
------------------------
-*>Write a program that will maintain a list of students, courses, and final grades.   
+*>-----------------------
+*>Write a program that will maintain a list of students, courses, and final grades.
 
 
 Identification Division. 
 Program-id. Class11.
-Environment Division. 
-Input-output section. 
-file-control. 
+Environment Division.
+Input-output section.
+file-control.
 	select data-file
-            assign "stuidx.dat"  
-            organization indexed  
-            access dynamic record key is student-id-course 
-            alternate record key is student-course with duplicates 
+            assign "stuidx.dat"
+            organization indexed
+            access dynamic record key is student-id-course
+            alternate record key is student-course with duplicates
             alternate record key is student-id with duplicates.
 
+	select trans-file
+            assign "TRANFILE.DAT"
+            organization line sequential.
+
+	select exception-file
+            assign "EXCEPT.DAT"
+            organization line sequential.
+
+	select audit-file
+            assign "AUDIT.DAT"
+            organization line sequential
+            file status is audit-file-status.
+
 Data Division.
 File Section.
 FD data-file.
@@ -118,13 +131,45 @@ FD data-file.
 		02 student-id-course.
 			03 student-id PIC XXXX.
 			03 student-course PIC XXXXX.
-		02 final-grade pic X. 
+		02 final-grade pic X.
+
+*> Batch transactions, one per line: a 6-character verb, the
+*> 9-character student-id-course key, and (for ADD/UPDATE) the grade.
+FD trans-file.
+	01 trans-record.
+		02 trans-type PIC X(6).
+			88 trans-add value "ADD".
+			88 trans-update value "UPDATE".
+			88 trans-remove value "REMOVE".
+		02 trans-id-course PIC X(9).
+		02 trans-grade PIC X.
+
+*> End-of-job exception report: one line per batch transaction whose
+*> WRITE/REWRITE/DELETE against data-file came back INVALID KEY.
+FD exception-file.
+	01 exception-record PIC X(80).
+
+*> Before/after audit trail for every mutation of data-file.
+FD audit-file.
+	01 audit-record PIC X(120).
 
 Working-Storage Section.
-01 save-id PIC XXXX. 
+01 save-id PIC XXXX.
 01 command PIC X(6).
 01 save-id-course PIC X(9).
 01 new-grade PIC X.
+01 confirm-answer PIC X.
+	88 confirm-yes value "Y" "y".
+
+01 batch-transaction-count PIC 9(5) VALUE 0.
+01 batch-exception-count PIC 9(5) VALUE 0.
+
+01 audit-action PIC X(8).
+01 audit-before-image PIC X(10).
+01 audit-after-image PIC X(10).
+01 audit-file-status PIC XX.
+01 audit-date PIC 9(8).
+01 audit-time PIC 9(8).
 
 Procedure Division. 
 
@@ -154,9 +199,13 @@ READ-BY-COURSE.
 DONE-READ-BY-COURSE.
 
 EVAL-COMMANDS.
-    Display "LIST, SHOW, ADD, UPDATE, REMOVE, EXIT ? :" with no advancing 
-    Accept command. 
-    Evaluate command 
+    Display "LIST, SHOW, ADD, UPDATE, REMOVE, BATCH, EXIT ? :" with no advancing
+    Accept command.
+    Evaluate command
+
+        when "BATCH"
+        	  Display "Running unattended batch transactions"
+        	  PERFORM batch-process *>drive data-file from trans-file
 
         when "LIST"
         	  Display "Listing contents of entire file" 
@@ -219,53 +268,432 @@ DONE-SHOW-ALL.
 ADD-STU-ID-COURSE. *> adds a new record, in this case stu-id-course
 	DISPLAY "Enter new student-ID-course: "
 	ACCEPT save-id-course.
-	MOVE save-id-course to student-id-course.
+	DISPLAY "Enter the final grade: ".
+	ACCEPT new-grade.
 
-	OPEN i-o data-file.
-		MOVE save-id-course TO student-id-course.
+	MOVE save-id-course TO student-id-course.
+	MOVE new-grade TO final-grade.
 
-		WRITE student-record *>FROM save-id-course
-			INVALID KEY DISPLAY "oops?"
-			NOT INVALID KEY DISPLAY "Record Added"
-		END-WRITE.
+	OPEN i-o data-file.
+		READ data-file
+			KEY IS student-id-course
+			INVALID KEY PERFORM WRITE-NEW-STU-ID-COURSE
+			NOT INVALID KEY DISPLAY "Already enrolled in this course"
+		END-READ.
 	CLOSE data-file.
 DONE-ADD-STU-ID-COURSE.
 
+WRITE-NEW-STU-ID-COURSE. *> the key lookup in ADD-STU-ID-COURSE came back
+	*> INVALID KEY (not on file yet), so this is really a new enrollment.
+	WRITE student-record
+		INVALID KEY DISPLAY "oops?"
+		NOT INVALID KEY
+			DISPLAY "Record Added"
+			MOVE SPACES TO audit-before-image
+			MOVE student-record TO audit-after-image
+			MOVE "ADD" TO audit-action
+			PERFORM WRITE-AUDIT-RECORD
+	END-WRITE.
+DONE-WRITE-NEW-STU-ID-COURSE.
+
 UPDATE-REC. *>updates the rec
-	DISPLAY "Enter the student-record you'd like to change: ".
+	DISPLAY "Enter the student-id-course you'd like to change: ".
 	ACCEPT save-id-course.
-	MOVE save-id-course to student-record.
+	MOVE save-id-course TO student-id-course.
 
 	OPEN I-O data-file.
 	READ data-file
-		KEY IS student-record
+		KEY IS student-id-course
 		INVALID KEY DISPLAY "KEY DOES NOT EXIST"
+		NOT INVALID KEY
+			MOVE student-record TO audit-before-image
+			DISPLAY "Current student-record is: " student-record
 
-	DISPLAY "Enter the new grade: ".
-	ACCEPT new-grade. 
+			DISPLAY "Enter the new grade: "
+			ACCEPT new-grade
 
-	MOVE save-id-course TO student-id-course.
-	MOVE new-grade TO final-grade.
+			DISPLAY "Change grade to " new-grade " -- confirm (Y/N): "
+				with no advancing
+			ACCEPT confirm-answer
 
-	DISPLAY "Updated student-record is: " student-record.
+			IF confirm-yes THEN
+				MOVE new-grade TO final-grade
 
-	REWRITE data-file from save-id-course
-	END-REWRITE.
+				REWRITE student-record
+				END-REWRITE
+
+				DISPLAY "Updated student-record is: " student-record
+
+				MOVE student-record TO audit-after-image
+				MOVE "UPDATE" TO audit-action
+				PERFORM WRITE-AUDIT-RECORD
+			ELSE
+				DISPLAY "Update cancelled"
+			END-IF
+	END-READ.
 	CLOSE data-file.
 DONE-UPDATE-REC.
 
 REMOVE-ORDER.
-	*> Specific record deletion isn't possible in sequential files? 
+	*> Specific record deletion isn't possible in sequential files?
+	DISPLAY "Enter the student-id-course to remove: ".
+	ACCEPT save-id-course.
+	MOVE save-id-course TO student-id-course.
+
 	OPEN I-O data-file.
 	READ data-file
 		KEY IS student-id-course
 		INVALID KEY DISPLAY "KEY DOES NOT EXIST"
-		DELETE data-file
-		*>End-DELETE. is this really needed?
+		NOT INVALID KEY
+			DISPLAY "Record to be removed: " student-record
+			DISPLAY "Confirm removal (Y/N): " with no advancing
+			ACCEPT confirm-answer
+
+			IF confirm-yes THEN
+				MOVE student-record TO audit-before-image
+				DELETE data-file
+				*>End-DELETE. is this really needed?
+				MOVE SPACES TO audit-after-image
+				MOVE "REMOVE" TO audit-action
+				PERFORM WRITE-AUDIT-RECORD
+				DISPLAY "Record removed"
+			ELSE
+				DISPLAY "Removal cancelled"
+			END-IF
 	END-READ.
-	CLOSE data-file. 
+	CLOSE data-file.
 DONE-REMOVE-ORDER.
 
+BATCH-PROCESS. *>applies a whole transaction file in one unattended run
+	MOVE 0 TO batch-transaction-count.
+	MOVE 0 TO batch-exception-count.
+
+	OPEN INPUT trans-file.
+	OPEN OUTPUT exception-file.
+	OPEN I-O data-file.
+
+	PERFORM FOREVER
+		READ trans-file
+			AT END EXIT PERFORM
+
+			NOT AT END
+				ADD 1 TO batch-transaction-count
+				PERFORM APPLY-TRANSACTION
+		END-READ
+	END-PERFORM.
+
+	CLOSE trans-file.
+	CLOSE exception-file.
+	CLOSE data-file.
+
+	DISPLAY "Batch run complete.  Transactions processed: "
+		batch-transaction-count.
+	DISPLAY "Exceptions written to EXCEPT.DAT: " batch-exception-count.
+DONE-BATCH-PROCESS.
+
+APPLY-TRANSACTION.
+    EVALUATE TRUE
+        WHEN trans-add    PERFORM BATCH-ADD
+        WHEN trans-update PERFORM BATCH-UPDATE
+        WHEN trans-remove PERFORM BATCH-REMOVE
+        WHEN OTHER
+            MOVE SPACES TO exception-record
+            STRING trans-record " -- UNKNOWN TRANSACTION TYPE"
+                DELIMITED BY SIZE INTO exception-record
+            WRITE exception-record
+            ADD 1 TO batch-exception-count
+    END-EVALUATE.
+DONE-APPLY-TRANSACTION.
+
+BATCH-ADD. *>batch equivalent of ADD-STU-ID-COURSE, no operator prompts
+	MOVE trans-id-course TO student-id-course.
+	MOVE trans-grade TO final-grade.
+
+	READ data-file
+		KEY IS student-id-course
+		INVALID KEY PERFORM WRITE-BATCH-NEW-STU-ID-COURSE
+		NOT INVALID KEY PERFORM WRITE-BATCH-DUPLICATE-EXCEPTION
+	END-READ.
+DONE-BATCH-ADD.
+
+WRITE-BATCH-NEW-STU-ID-COURSE. *> the key lookup in BATCH-ADD came back
+	*> INVALID KEY (not on file yet), so this is really a new enrollment.
+	WRITE student-record
+		INVALID KEY
+			PERFORM WRITE-BATCH-EXCEPTION
+		NOT INVALID KEY
+			MOVE SPACES TO audit-before-image
+			MOVE student-record TO audit-after-image
+			MOVE "ADD" TO audit-action
+			PERFORM WRITE-AUDIT-RECORD
+	END-WRITE.
+DONE-WRITE-BATCH-NEW-STU-ID-COURSE.
+
+BATCH-UPDATE. *>batch equivalent of UPDATE-REC, no operator prompts
+	MOVE trans-id-course TO student-id-course.
+
+	READ data-file
+		KEY IS student-id-course
+		INVALID KEY
+			PERFORM WRITE-BATCH-EXCEPTION
+		NOT INVALID KEY
+			MOVE student-record TO audit-before-image
+			MOVE trans-grade TO final-grade
+			REWRITE student-record
+				INVALID KEY
+					PERFORM WRITE-BATCH-EXCEPTION
+				NOT INVALID KEY
+					MOVE student-record TO audit-after-image
+					MOVE "UPDATE" TO audit-action
+					PERFORM WRITE-AUDIT-RECORD
+			END-REWRITE
+	END-READ.
+DONE-BATCH-UPDATE.
+
+BATCH-REMOVE. *>batch equivalent of REMOVE-ORDER, no operator prompts
+	MOVE trans-id-course TO student-id-course.
+
+	READ data-file
+		KEY IS student-id-course
+		INVALID KEY
+			PERFORM WRITE-BATCH-EXCEPTION
+		NOT INVALID KEY
+			MOVE student-record TO audit-before-image
+			DELETE data-file
+				INVALID KEY
+					PERFORM WRITE-BATCH-EXCEPTION
+				NOT INVALID KEY
+					MOVE SPACES TO audit-after-image
+					MOVE "REMOVE" TO audit-action
+					PERFORM WRITE-AUDIT-RECORD
+			END-DELETE
+	END-READ.
+DONE-BATCH-REMOVE.
+
+WRITE-BATCH-EXCEPTION. *>records a WRITE/REWRITE/DELETE that hit INVALID KEY
+	MOVE SPACES TO exception-record.
+	STRING trans-type " " trans-id-course " -- INVALID KEY"
+		DELIMITED BY SIZE INTO exception-record.
+	WRITE exception-record.
+	ADD 1 TO batch-exception-count.
+DONE-WRITE-BATCH-EXCEPTION.
+
+WRITE-BATCH-DUPLICATE-EXCEPTION. *>records a BATCH-ADD whose student-id-course
+	*> is already on file, distinct from a plain INVALID KEY exception.
+	MOVE SPACES TO exception-record.
+	STRING trans-type " " trans-id-course " -- ALREADY ENROLLED IN THIS COURSE"
+		DELIMITED BY SIZE INTO exception-record.
+	WRITE exception-record.
+	ADD 1 TO batch-exception-count.
+DONE-WRITE-BATCH-DUPLICATE-EXCEPTION.
+
+WRITE-AUDIT-RECORD. *>appends a before/after image of a data-file mutation
+	ACCEPT audit-date FROM DATE YYYYMMDD.
+	ACCEPT audit-time FROM TIME.
+
+	MOVE SPACES TO audit-record.
+	STRING audit-date "-" audit-time " " audit-action
+		" BEFORE=" audit-before-image
+		" AFTER=" audit-after-image
+		DELIMITED BY SIZE INTO audit-record.
+
+	*> AUDIT.DAT does not exist yet on a fresh system -- OPEN EXTEND
+	*> against a missing file comes back status 35, so create it with
+	*> OPEN OUTPUT first and fall back to that before giving up on it.
+	OPEN EXTEND audit-file.
+	IF audit-file-status = "35" THEN
+		OPEN OUTPUT audit-file
+	END-IF.
+	WRITE audit-record.
+	CLOSE audit-file.
+DONE-WRITE-AUDIT-RECORD.
+
+Stop Run.
+End Program Class11.
+
+*>-----------------------
+*> Reads data-file in student-course order (via the alternate
+*> record key) and prints how many students are enrolled in each
+*> course, instead of Class11's old SHOW-ALL hardcoded to 67211.
+
+Identification Division.
+Program-id. Class11c.
+Environment Division.
+Input-output section.
+file-control.
+	select data-file
+            assign "stuidx.dat"
+            organization indexed
+            access dynamic record key is student-id-course
+            alternate record key is student-course with duplicates
+            alternate record key is student-id with duplicates.
+
+Data Division.
+File Section.
+FD data-file.
+	01 student-record.
+		02 student-id-course.
+			03 student-id PIC XXXX.
+			03 student-course PIC XXXXX.
+		02 final-grade pic X.
+
+Working-Storage Section.
+01 current-course PIC X(5).
+01 course-enrollment-count PIC 9(5) VALUE 0.
+01 courses-seen-count PIC 9(3) VALUE 0.
+01 start-ok-switch PIC X VALUE "Y".
+	88 start-was-ok VALUE "Y".
+
+Procedure Division.
+PRINT-ENROLLMENT-REPORT.
+	OPEN INPUT data-file.
+	DISPLAY "===== ENROLLMENT COUNTS BY COURSE =====".
+
+	MOVE SPACES TO student-course.
+	START data-file KEY IS NOT LESS THAN student-course
+		INVALID KEY
+			MOVE "N" TO start-ok-switch
+			DISPLAY "No enrollment records found"
+	END-START.
+
+	IF start-was-ok THEN
+		PERFORM FOREVER
+			READ data-file NEXT
+				AT END EXIT PERFORM
+				NOT AT END PERFORM TALLY-COURSE
+			END-READ
+		END-PERFORM
+	END-IF.
+
+	IF courses-seen-count > 0 THEN
+		PERFORM PRINT-COURSE-LINE
+	END-IF.
+
+	CLOSE data-file.
+DONE-PRINT-ENROLLMENT-REPORT.
+
+Stop Run.
+
+TALLY-COURSE.
+    IF courses-seen-count = 0 THEN
+        MOVE student-course TO current-course
+        ADD 1 TO courses-seen-count
+    ELSE
+        IF student-course NOT = current-course THEN
+            PERFORM PRINT-COURSE-LINE
+            MOVE student-course TO current-course
+            MOVE 0 TO course-enrollment-count
+        END-IF
+    END-IF.
+
+    ADD 1 TO course-enrollment-count.
+DONE-TALLY-COURSE.
+
+PRINT-COURSE-LINE.
+    DISPLAY "Course " current-course " -- " course-enrollment-count
+        " student(s) enrolled".
+DONE-PRINT-COURSE-LINE.
+
+Stop Run.
+End Program Class11c.
+
+*>-----------------------
+*> Reads every student-record for one student-id (via the alternate
+*> record key) and prints a transcript with a computed GPA, instead
+*> of collecting a student's rows by hand from LIST-ALL output.
+
+Identification Division.
+Program-id. Class11g.
+Environment Division.
+Input-output section.
+file-control.
+	select data-file
+            assign "stuidx.dat"
+            organization indexed
+            access dynamic record key is student-id-course
+            alternate record key is student-course with duplicates
+            alternate record key is student-id with duplicates.
+
+Data Division.
+File Section.
+FD data-file.
+	01 student-record.
+		02 student-id-course.
+			03 student-id PIC XXXX.
+			03 student-course PIC XXXXX.
+		02 final-grade pic X.
+
+Working-Storage Section.
+01 target-student-id PIC XXXX.
+01 course-count PIC 9(3) VALUE 0.
+01 quality-points PIC 9V9 VALUE 0.
+01 total-quality-points PIC 9(4)V9 VALUE 0.
+01 computed-gpa PIC 9V99.
+01 start-ok-switch PIC X VALUE "Y".
+	88 start-was-ok VALUE "Y".
+
+Procedure Division.
+PRINT-TRANSCRIPT.
+	DISPLAY "Enter the student-id for the transcript: " with no advancing.
+	ACCEPT target-student-id.
+
+	OPEN INPUT data-file.
+	DISPLAY "===== TRANSCRIPT FOR STUDENT " target-student-id " =====".
+
+	MOVE target-student-id TO student-id.
+	START data-file KEY IS = student-id
+		INVALID KEY
+			MOVE "N" TO start-ok-switch
+			DISPLAY "Student id not on file"
+	END-START.
+
+	IF start-was-ok THEN
+		PERFORM FOREVER
+			READ data-file NEXT
+				AT END EXIT PERFORM
+				NOT AT END
+					IF student-id NOT = target-student-id THEN
+						EXIT PERFORM
+					END-IF
+					PERFORM PRINT-TRANSCRIPT-LINE
+			END-READ
+		END-PERFORM
+	END-IF.
+
+	CLOSE data-file.
+
+	IF course-count > 0 THEN
+		COMPUTE computed-gpa ROUNDED = total-quality-points / course-count
+		DISPLAY "Courses counted: " course-count
+		DISPLAY "GPA: " computed-gpa
+	END-IF.
+DONE-PRINT-TRANSCRIPT.
+
+Stop Run.
+
+PRINT-TRANSCRIPT-LINE.
+    PERFORM GRADE-TO-QUALITY-POINTS.
+
+    DISPLAY student-course "  " final-grade
+        "  (" quality-points " quality points)".
+
+    ADD 1 TO course-count.
+    ADD quality-points TO total-quality-points.
+DONE-PRINT-TRANSCRIPT-LINE.
+
+GRADE-TO-QUALITY-POINTS.
+    EVALUATE final-grade
+        WHEN "A" MOVE 4.0 TO quality-points
+        WHEN "B" MOVE 3.0 TO quality-points
+        WHEN "C" MOVE 2.0 TO quality-points
+        WHEN "D" MOVE 1.0 TO quality-points
+        WHEN OTHER MOVE 0.0 TO quality-points
+    END-EVALUATE.
+DONE-GRADE-TO-QUALITY-POINTS.
+
+Stop Run.
+End Program Class11g.
+
 
 
 
